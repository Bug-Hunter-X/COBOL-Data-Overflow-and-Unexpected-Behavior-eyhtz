@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALCHECK.
+      *****************************************************************
+      *  Reconciles WS-AREA-2 (from COUNTER-STATE-FILE) against an
+      *  independent control-total extract from the upstream feed.
+      *  Any difference outside WS-RECON-TOLERANCE (from
+      *  THRESHOLD-PARM-FILE) is written to BREAK-REPORT-FILE so
+      *  accumulator drift gets caught instead of compounding.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-STATE-FILE ASSIGN TO "COUNTER.STATE"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CNTR-COUNTER-ID
+               FILE STATUS WS-CNTR-STATE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CONTROL.TOTAL"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-CONTROL-TOTAL-STATUS.
+
+           SELECT THRESHOLD-PARM-FILE ASSIGN TO "THRESHLD.PARM"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-THRESHOLD-PARM-STATUS.
+
+           SELECT BREAK-REPORT-FILE ASSIGN TO "BALCHECK.BREAKS"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-BREAK-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-STATE-FILE.
+       COPY CNTRSTAT.
+
+       FD  CONTROL-TOTAL-FILE.
+       COPY CTLEXT.
+
+       FD  THRESHOLD-PARM-FILE.
+       COPY THRESHLD.
+
+       FD  BREAK-REPORT-FILE.
+       01  BREAK-REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CNTR-STATE-STATUS           PIC XX VALUE SPACES.
+       01  WS-CONTROL-TOTAL-STATUS        PIC XX VALUE SPACES.
+       01  WS-THRESHOLD-PARM-STATUS       PIC XX VALUE SPACES.
+       01  WS-BREAK-REPORT-STATUS         PIC XX VALUE SPACES.
+       01  WS-COUNTER-ID                  PIC X(10) VALUE "COUNTER01".
+       01  WS-RECON-TOLERANCE             PIC 9(5) VALUE 0.
+       01  WS-AREA-2-CURRENT              PIC 9(5) VALUE 0.
+       01  WS-CONTROL-TOTAL               PIC 9(5) VALUE 0.
+       01  WS-CONTROL-RUN-ID              PIC X(8) VALUE SPACES.
+       01  WS-DIFFERENCE                  PIC S9(6) VALUE 0.
+       01  WS-ABS-DIFFERENCE              PIC 9(6) VALUE 0.
+
+       01  WS-BREAK-LINE.
+           05  FILLER                     PIC X(29) VALUE
+               "RECONCILIATION BREAK RUN-ID:".
+           05  FILLER                     PIC X(1) VALUE SPACE.
+           05  WS-BRK-RUN-ID              PIC X(8).
+           05  FILLER                     PIC X(10) VALUE
+               " AREA-2:  ".
+           05  WS-BRK-AREA-2              PIC ZZZZ9.
+           05  FILLER                     PIC X(10) VALUE
+               " CONTROL: ".
+           05  WS-BRK-CONTROL-TOTAL       PIC ZZZZ9.
+           05  FILLER                     PIC X(6) VALUE " DIFF:".
+           05  WS-BRK-DIFFERENCE          PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-RECONCILE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           PERFORM 0105-READ-THRESHOLDS
+           OPEN INPUT COUNTER-STATE-FILE
+           OPEN INPUT CONTROL-TOTAL-FILE
+           OPEN OUTPUT BREAK-REPORT-FILE
+           MOVE WS-COUNTER-ID TO CNTR-COUNTER-ID
+           IF WS-CNTR-STATE-STATUS = "00"
+              READ COUNTER-STATE-FILE
+                  INVALID KEY
+                      MOVE 0 TO WS-AREA-2-CURRENT
+                  NOT INVALID KEY
+                      MOVE CNTR-AREA-2 TO WS-AREA-2-CURRENT
+              END-READ
+           ELSE
+              MOVE 0 TO WS-AREA-2-CURRENT
+           END-IF
+           IF WS-CONTROL-TOTAL-STATUS = "00"
+              READ CONTROL-TOTAL-FILE
+                  AT END
+                      MOVE 0 TO WS-CONTROL-TOTAL
+                      MOVE "NOEXTRCT" TO WS-CONTROL-RUN-ID
+                  NOT AT END
+                      MOVE CTL-CONTROL-TOTAL TO WS-CONTROL-TOTAL
+                      MOVE CTL-RUN-ID TO WS-CONTROL-RUN-ID
+              END-READ
+           ELSE
+              MOVE 0 TO WS-CONTROL-TOTAL
+              MOVE "NOEXTRCT" TO WS-CONTROL-RUN-ID
+           END-IF.
+
+       0105-READ-THRESHOLDS.
+           OPEN INPUT THRESHOLD-PARM-FILE
+           IF WS-THRESHOLD-PARM-STATUS = "00"
+              READ THRESHOLD-PARM-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE PARM-RECON-TOLERANCE TO WS-RECON-TOLERANCE
+              END-READ
+              CLOSE THRESHOLD-PARM-FILE
+           END-IF.
+
+       1000-RECONCILE.
+           COMPUTE WS-DIFFERENCE =
+               WS-AREA-2-CURRENT - WS-CONTROL-TOTAL
+           MOVE FUNCTION ABS(WS-DIFFERENCE) TO WS-ABS-DIFFERENCE
+           IF WS-ABS-DIFFERENCE > WS-RECON-TOLERANCE
+              PERFORM 1100-WRITE-BREAK-LINE
+           END-IF.
+
+       1100-WRITE-BREAK-LINE.
+           MOVE WS-CONTROL-RUN-ID TO WS-BRK-RUN-ID
+           MOVE WS-AREA-2-CURRENT TO WS-BRK-AREA-2
+           MOVE WS-CONTROL-TOTAL TO WS-BRK-CONTROL-TOTAL
+           MOVE WS-ABS-DIFFERENCE TO WS-BRK-DIFFERENCE
+           WRITE BREAK-REPORT-LINE FROM WS-BREAK-LINE.
+
+       9000-TERMINATE.
+           CLOSE COUNTER-STATE-FILE
+           CLOSE CONTROL-TOTAL-FILE
+           CLOSE BREAK-REPORT-FILE.
