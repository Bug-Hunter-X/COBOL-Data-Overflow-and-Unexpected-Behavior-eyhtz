@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVFLRPT.
+      *****************************************************************
+      *  Lists every WS-OVERFLOW-FLAG trip recorded in OVERFLOW-AUDIT
+      *  FILE between WS-RPT-START-DATE and WS-RPT-END-DATE (both
+      *  supplied on RPT-PARM-FILE, one control card).
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RPT-PARM-FILE ASSIGN TO "OVFLRPT.PARM"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-PARM-STATUS.
+
+           SELECT OVERFLOW-AUDIT-FILE ASSIGN TO "OVERFLOW.AUDIT"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-OVFL-AUDIT-STATUS.
+
+           SELECT OVFLRPT-FILE ASSIGN TO "OVFLRPT.LIST"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-OVFLRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RPT-PARM-FILE.
+       01  RPT-PARM-RECORD.
+           05  RPT-PARM-START-DATE        PIC 9(8).
+           05  RPT-PARM-END-DATE          PIC 9(8).
+
+       FD  OVERFLOW-AUDIT-FILE.
+       COPY OVFLAUD.
+
+       FD  OVFLRPT-FILE.
+       01  OVFLRPT-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-PARM-STATUS                 PIC XX VALUE SPACES.
+       01  WS-OVFL-AUDIT-STATUS           PIC XX VALUE SPACES.
+       01  WS-OVFLRPT-STATUS              PIC XX VALUE SPACES.
+       01  WS-EOF-AUDIT                   PIC X VALUE "N".
+       01  WS-RPT-START-DATE              PIC 9(8) VALUE 0.
+       01  WS-RPT-END-DATE                PIC 9(8) VALUE 99999999.
+       01  WS-TRIP-COUNT                  PIC 9(7) VALUE 0.
+
+       01  WS-HEADER-LINE-1.
+           05  FILLER                     PIC X(20) VALUE
+               "OVERFLOW TRIP REPORT".
+       01  WS-HEADER-LINE-2.
+           05  FILLER                     PIC X(11) VALUE "DATE RANGE ".
+           05  WS-HDR-START-DATE          PIC 9(8).
+           05  FILLER                     PIC X(4) VALUE " TO ".
+           05  WS-HDR-END-DATE            PIC 9(8).
+       01  WS-DETAIL-LINE.
+           05  FILLER                     PIC X(6) VALUE "DATE: ".
+           05  WS-DTL-DATE                PIC 9(8).
+           05  FILLER                     PIC X(6) VALUE " TIME:".
+           05  WS-DTL-TIME                PIC 9(6).
+           05  FILLER                     PIC X(9) VALUE " AREA-1: ".
+           05  WS-DTL-AREA-1              PIC ZZZZ9.
+           05  FILLER                     PIC X(9) VALUE " AREA-2: ".
+           05  WS-DTL-AREA-2              PIC ZZZZ9.
+       01  WS-FOOTER-LINE.
+           05  FILLER                     PIC X(18) VALUE
+               "TOTAL TRIPS LISTED".
+           05  FILLER                     PIC X(2) VALUE ": ".
+           05  WS-FTR-TRIP-COUNT          PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-LIST-TRIPS UNTIL WS-EOF-AUDIT = "Y"
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           OPEN INPUT RPT-PARM-FILE
+           IF WS-PARM-STATUS = "00"
+              READ RPT-PARM-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE RPT-PARM-START-DATE TO WS-RPT-START-DATE
+                      MOVE RPT-PARM-END-DATE TO WS-RPT-END-DATE
+              END-READ
+              CLOSE RPT-PARM-FILE
+           END-IF
+           OPEN INPUT OVERFLOW-AUDIT-FILE
+           IF WS-OVFL-AUDIT-STATUS NOT = "00"
+              MOVE "Y" TO WS-EOF-AUDIT
+           END-IF
+           OPEN OUTPUT OVFLRPT-FILE
+           MOVE WS-RPT-START-DATE TO WS-HDR-START-DATE
+           MOVE WS-RPT-END-DATE TO WS-HDR-END-DATE
+           WRITE OVFLRPT-LINE FROM WS-HEADER-LINE-1
+           WRITE OVFLRPT-LINE FROM WS-HEADER-LINE-2
+           IF WS-EOF-AUDIT NOT = "Y"
+              PERFORM 1100-READ-AUDIT-RECORD
+           END-IF.
+
+       1000-LIST-TRIPS.
+           IF OVFL-RUN-DATE >= WS-RPT-START-DATE AND
+              OVFL-RUN-DATE <= WS-RPT-END-DATE
+              MOVE OVFL-RUN-DATE TO WS-DTL-DATE
+              MOVE OVFL-RUN-TIME TO WS-DTL-TIME
+              MOVE OVFL-AREA-1-AT-TRIP TO WS-DTL-AREA-1
+              MOVE OVFL-AREA-2-AT-TRIP TO WS-DTL-AREA-2
+              WRITE OVFLRPT-LINE FROM WS-DETAIL-LINE
+              ADD 1 TO WS-TRIP-COUNT
+           END-IF
+           PERFORM 1100-READ-AUDIT-RECORD.
+
+       1100-READ-AUDIT-RECORD.
+           READ OVERFLOW-AUDIT-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-AUDIT
+           END-READ.
+
+       9000-TERMINATE.
+           MOVE WS-TRIP-COUNT TO WS-FTR-TRIP-COUNT
+           WRITE OVFLRPT-LINE FROM WS-FOOTER-LINE
+           CLOSE OVERFLOW-AUDIT-FILE
+           CLOSE OVFLRPT-FILE.
