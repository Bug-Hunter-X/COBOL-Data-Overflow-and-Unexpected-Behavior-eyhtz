@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTRMAIN.
+      *****************************************************************
+      *  Operator maintenance transaction for the counter-state file.
+      *  Reads a deck of maintenance control cards - VIEW to display
+      *  the current record, ADJ to post a manual value to WS-AREA-1
+      *  or WS-AREA-2 - and logs every ADJ to ADJUSTMENT-HISTORY-FILE
+      *  so manual overrides are as traceable as automatic resets.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-CARD-FILE ASSIGN TO "CNTRMAIN.CARDS"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-MAINT-CARD-STATUS.
+
+           SELECT COUNTER-STATE-FILE ASSIGN TO "COUNTER.STATE"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CNTR-COUNTER-ID
+               FILE STATUS WS-CNTR-STATE-STATUS.
+
+           SELECT ADJUSTMENT-HISTORY-FILE ASSIGN TO "ADJUST.HISTORY"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-ADJ-HISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-CARD-FILE.
+       COPY MAINTCRD.
+
+       FD  COUNTER-STATE-FILE.
+       COPY CNTRSTAT.
+
+       FD  ADJUSTMENT-HISTORY-FILE.
+       COPY ADJHIST.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAINT-CARD-STATUS           PIC XX VALUE SPACES.
+       01  WS-CNTR-STATE-STATUS           PIC XX VALUE SPACES.
+       01  WS-ADJ-HISTORY-STATUS          PIC XX VALUE SPACES.
+       01  WS-EOF-CARDS                   PIC X VALUE "N".
+       01  WS-COUNTER-ID                  PIC X(10) VALUE "COUNTER01".
+       01  WS-OLD-VALUE                   PIC 9(5) VALUE 0.
+       01  WS-VALID-TARGET                PIC X VALUE "Y".
+       01  WS-DATE-TIME-STAMP.
+           05  WS-CURRENT-DATE            PIC 9(8).
+           05  WS-CURRENT-TIME            PIC 9(6).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-PROCESS-CARD UNTIL WS-EOF-CARDS = "Y"
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME
+           OPEN INPUT MAINT-CARD-FILE
+           IF WS-MAINT-CARD-STATUS NOT = "00"
+              MOVE "Y" TO WS-EOF-CARDS
+           END-IF
+           OPEN I-O COUNTER-STATE-FILE
+           IF WS-CNTR-STATE-STATUS = "35"
+              CLOSE COUNTER-STATE-FILE
+              OPEN OUTPUT COUNTER-STATE-FILE
+              CLOSE COUNTER-STATE-FILE
+              OPEN I-O COUNTER-STATE-FILE
+           END-IF
+           OPEN EXTEND ADJUSTMENT-HISTORY-FILE
+           IF WS-ADJ-HISTORY-STATUS = "05" OR
+              WS-ADJ-HISTORY-STATUS = "35"
+              CLOSE ADJUSTMENT-HISTORY-FILE
+              OPEN OUTPUT ADJUSTMENT-HISTORY-FILE
+              CLOSE ADJUSTMENT-HISTORY-FILE
+              OPEN EXTEND ADJUSTMENT-HISTORY-FILE
+           END-IF
+           IF WS-EOF-CARDS NOT = "Y"
+              PERFORM 1100-READ-CARD
+           END-IF.
+
+       1000-PROCESS-CARD.
+           MOVE WS-COUNTER-ID TO CNTR-COUNTER-ID
+           READ COUNTER-STATE-FILE
+               INVALID KEY
+                   MOVE 0 TO CNTR-AREA-1
+                   MOVE 0 TO CNTR-AREA-1-GENERATION
+                   MOVE 0 TO CNTR-AREA-2
+                   MOVE 0 TO CNTR-OVERFLOW-FLAG
+           END-READ
+           EVALUATE MAINT-ACTION-CODE
+               WHEN "VIEW"
+                   PERFORM 2000-DISPLAY-COUNTER-STATE
+               WHEN "ADJ "
+                   PERFORM 3000-POST-ADJUSTMENT
+               WHEN OTHER
+                   DISPLAY "CNTRMAIN: UNKNOWN ACTION CODE "
+                       MAINT-ACTION-CODE
+           END-EVALUATE
+           PERFORM 1100-READ-CARD.
+
+       1100-READ-CARD.
+           READ MAINT-CARD-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-CARDS
+           END-READ.
+
+       2000-DISPLAY-COUNTER-STATE.
+           DISPLAY "COUNTER-ID: " CNTR-COUNTER-ID
+               " AREA-1: " CNTR-AREA-1
+               " GENERATION: " CNTR-AREA-1-GENERATION
+               " AREA-2: " CNTR-AREA-2
+               " OVERFLOW-FLAG: " CNTR-OVERFLOW-FLAG.
+
+       3000-POST-ADJUSTMENT.
+           MOVE "Y" TO WS-VALID-TARGET
+           EVALUATE MAINT-TARGET-AREA
+               WHEN "1"
+                   MOVE CNTR-AREA-1 TO WS-OLD-VALUE
+                   MOVE MAINT-NEW-VALUE TO CNTR-AREA-1
+               WHEN "2"
+                   MOVE CNTR-AREA-2 TO WS-OLD-VALUE
+                   MOVE MAINT-NEW-VALUE TO CNTR-AREA-2
+               WHEN OTHER
+                   MOVE "N" TO WS-VALID-TARGET
+                   DISPLAY "CNTRMAIN: UNKNOWN TARGET AREA "
+                       MAINT-TARGET-AREA
+           END-EVALUATE
+           IF WS-VALID-TARGET = "Y"
+              MOVE WS-CURRENT-DATE TO CNTR-LAST-UPDATE-DATE
+              MOVE WS-CURRENT-TIME TO CNTR-LAST-UPDATE-TIME
+              REWRITE CNTR-STATE-RECORD
+                  INVALID KEY
+                      WRITE CNTR-STATE-RECORD
+              END-REWRITE
+              PERFORM 3100-WRITE-ADJUSTMENT-HISTORY
+           END-IF.
+
+       3100-WRITE-ADJUSTMENT-HISTORY.
+           MOVE MAINT-OPERATOR-ID TO ADJH-OPERATOR-ID
+           MOVE WS-CURRENT-DATE TO ADJH-ADJUST-DATE
+           MOVE WS-CURRENT-TIME TO ADJH-ADJUST-TIME
+           MOVE MAINT-TARGET-AREA TO ADJH-TARGET-AREA
+           MOVE WS-OLD-VALUE TO ADJH-OLD-VALUE
+           MOVE MAINT-NEW-VALUE TO ADJH-NEW-VALUE
+           MOVE MAINT-REASON-CODE TO ADJH-REASON-CODE
+           WRITE ADJUSTMENT-HISTORY-RECORD.
+
+       9000-TERMINATE.
+           CLOSE MAINT-CARD-FILE
+           CLOSE COUNTER-STATE-FILE
+           CLOSE ADJUSTMENT-HISTORY-FILE.
