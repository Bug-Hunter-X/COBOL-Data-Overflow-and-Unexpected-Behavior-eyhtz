@@ -1,18 +1,399 @@
-01  WS-AREA-1 PIC 9(5) VALUE 0. 
-01  WS-AREA-2 PIC 9(5) VALUE 0. 
-01  WS-OVERFLOW-FLAG PIC 9 VALUE 0. 
-
-PROCEDURE DIVISION. 
-    IF WS-AREA-1 < 99999 THEN
-       ADD 1 TO WS-AREA-1 
-    ELSE
-       MOVE 1 TO WS-OVERFLOW-FLAG
-    END-IF
-    IF WS-AREA-1 > 100 THEN 
-       MOVE 0 TO WS-AREA-1 
-       SUBTRACT 10 FROM WS-AREA-2 
-    ELSE 
-       ADD 5 TO WS-AREA-2 
-    END-IF. 
-    DISPLAY WS-AREA-1 WS-AREA-2 WS-OVERFLOW-FLAG. 
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUGSOLUTION.
+      *****************************************************************
+      *  Overflow / accumulator counter job.
+      *  WS-AREA-1 is a rolling activity counter that resets at the
+      *  reset trigger; WS-AREA-2 is a running accumulator nudged up
+      *  or down each time WS-AREA-1 resets.  Counter state is kept in
+      *  COUNTER-STATE-FILE so totals carry forward across business
+      *  days instead of starting at zero on every invocation.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COUNTER-STATE-FILE ASSIGN TO "COUNTER.STATE"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CNTR-COUNTER-ID
+               FILE STATUS WS-CNTR-STATE-STATUS.
+
+           SELECT OVERFLOW-AUDIT-FILE ASSIGN TO "OVERFLOW.AUDIT"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-OVFL-AUDIT-STATUS.
+
+           SELECT ADJUSTMENT-REJECTS-FILE ASSIGN TO "ADJUST.REJECTS"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-ADJ-REJECT-STATUS.
+
+           SELECT THRESHOLD-PARM-FILE ASSIGN TO "THRESHLD.PARM"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-THRESHOLD-PARM-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.FILE"
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-TRANSACTION-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.FILE"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY CHKPT-RUN-ID
+               FILE STATUS WS-CHECKPOINT-STATUS.
+
+           SELECT RESTART-PARM-FILE ASSIGN TO "RESTART.PARM"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-RESTART-PARM-STATUS.
+
+           SELECT RUN-REPORT-FILE ASSIGN TO "RUN.REPORT"
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-RUN-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COUNTER-STATE-FILE.
+       COPY CNTRSTAT.
+
+       FD  OVERFLOW-AUDIT-FILE.
+       COPY OVFLAUD.
+
+       FD  ADJUSTMENT-REJECTS-FILE.
+       COPY ADJREJ.
+
+       FD  THRESHOLD-PARM-FILE.
+       COPY THRESHLD.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  CHECKPOINT-FILE.
+       COPY CHKPT.
+
+       FD  RESTART-PARM-FILE.
+       COPY RESTPRM.
+
+       FD  RUN-REPORT-FILE.
+       01  RUN-REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1                      PIC 9(5) VALUE 0.
+      *    Counts every time WS-AREA-1 rolls over at WS-OVERFLOW-LIMIT
+      *    so high-volume days keep being counted instead of freezing
+      *    once WS-AREA-1 hits its 5-digit ceiling.
+       01  WS-AREA-1-GENERATION           PIC 9(5) VALUE 0.
+       01  WS-AREA-2                      PIC 9(5) VALUE 0.
+       01  WS-OVERFLOW-FLAG               PIC 9 VALUE 0.
+
+       01  WS-COUNTER-ID                  PIC X(10) VALUE "COUNTER01".
+       01  WS-CNTR-STATE-STATUS           PIC XX VALUE SPACES.
+       01  WS-OVFL-AUDIT-STATUS           PIC XX VALUE SPACES.
+       01  WS-ADJ-REJECT-STATUS           PIC XX VALUE SPACES.
+       01  WS-THRESHOLD-PARM-STATUS       PIC XX VALUE SPACES.
+       01  WS-TRANSACTION-STATUS          PIC XX VALUE SPACES.
+       01  WS-EOF-TRANSACTION             PIC X VALUE "N".
+       01  WS-TRANSACTION-COUNT           PIC 9(9) VALUE 0.
+       01  WS-CHECKPOINT-STATUS           PIC XX VALUE SPACES.
+       01  WS-RESTART-PARM-STATUS         PIC XX VALUE SPACES.
+       01  WS-RESTART-REQUESTED           PIC X VALUE "N".
+       01  WS-RUN-ID                      PIC X(8) VALUE "DAILYRUN".
+       01  WS-SKIP-COUNT                  PIC 9(9) VALUE 0.
+       01  WS-RUN-REPORT-STATUS           PIC XX VALUE SPACES.
+       01  WS-OVERFLOW-TRIP-COUNT         PIC 9(7) VALUE 0.
+       01  WS-PRIOR-TRIP-COUNT            PIC 9(7) VALUE 0.
+       01  WS-TRAN-OVFL-FLAG              PIC 9 VALUE 0.
+       01  WS-DATE-TIME-STAMP.
+           05  WS-CURRENT-DATE            PIC 9(8).
+           05  WS-CURRENT-TIME            PIC 9(6).
+
+       01  WS-RPT-HEADER-1.
+           05  FILLER                     PIC X(16) VALUE
+               "COUNTER RUN ID: ".
+           05  WS-RPT-HDR-RUN-ID          PIC X(8).
+           05  FILLER                     PIC X(11) VALUE
+               "  RUN DATE:".
+           05  WS-RPT-HDR-DATE            PIC 9(8).
+       01  WS-RPT-HEADER-2.
+           05  FILLER                     PIC X(41) VALUE
+               "TRAN-ID    AREA-1 AREA-2 OVFL GENERATION".
+       01  WS-RPT-DETAIL-LINE.
+           05  WS-RPT-DTL-TRAN-ID         PIC X(10).
+           05  FILLER                     PIC X(1) VALUE SPACE.
+           05  WS-RPT-DTL-AREA-1          PIC ZZZZ9.
+           05  FILLER                     PIC X(1) VALUE SPACE.
+           05  WS-RPT-DTL-AREA-2          PIC ZZZZ9.
+           05  FILLER                     PIC X(4) VALUE SPACES.
+           05  WS-RPT-DTL-OVFL-FLAG       PIC 9.
+           05  FILLER                     PIC X(1) VALUE SPACE.
+           05  WS-RPT-DTL-GENERATION      PIC ZZZZ9.
+       01  WS-RPT-FOOTER-1.
+           05  FILLER                     PIC X(20) VALUE
+               "ENDING AREA-1......".
+           05  WS-RPT-FTR-AREA-1          PIC ZZZZ9.
+       01  WS-RPT-FOOTER-2.
+           05  FILLER                     PIC X(20) VALUE
+               "ENDING AREA-2......".
+           05  WS-RPT-FTR-AREA-2          PIC ZZZZ9.
+       01  WS-RPT-FOOTER-3.
+           05  FILLER                     PIC X(20) VALUE
+               "TOTAL OVERFLOW TRIPS".
+           05  WS-RPT-FTR-TRIP-COUNT      PIC ZZZZZZ9.
+
+      *    Defaults match the original hardcoded 99999/100/10/5
+      *    behavior; THRESHOLD-PARM-FILE overrides them when present.
+       01  WS-THRESHOLDS.
+           05  WS-OVERFLOW-LIMIT          PIC 9(5) VALUE 99999.
+           05  WS-RESET-TRIGGER           PIC 9(5) VALUE 100.
+           05  WS-DECREMENT-AMOUNT        PIC 9(5) VALUE 10.
+           05  WS-INCREMENT-AMOUNT        PIC 9(5) VALUE 5.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(7) VALUE 1000.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0100-INITIALIZE
+           PERFORM 1000-PROCESS-TRANSACTION
+               UNTIL WS-EOF-TRANSACTION = "Y"
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       0100-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-CURRENT-TIME
+           PERFORM 0105-READ-THRESHOLDS
+           OPEN I-O COUNTER-STATE-FILE
+           IF WS-CNTR-STATE-STATUS = "35"
+              CLOSE COUNTER-STATE-FILE
+              OPEN OUTPUT COUNTER-STATE-FILE
+              CLOSE COUNTER-STATE-FILE
+              OPEN I-O COUNTER-STATE-FILE
+           END-IF
+           OPEN EXTEND OVERFLOW-AUDIT-FILE
+           IF WS-OVFL-AUDIT-STATUS = "05" OR WS-OVFL-AUDIT-STATUS = "35"
+              CLOSE OVERFLOW-AUDIT-FILE
+              OPEN OUTPUT OVERFLOW-AUDIT-FILE
+              CLOSE OVERFLOW-AUDIT-FILE
+              OPEN EXTEND OVERFLOW-AUDIT-FILE
+           END-IF
+           OPEN EXTEND ADJUSTMENT-REJECTS-FILE
+           IF WS-ADJ-REJECT-STATUS = "05" OR WS-ADJ-REJECT-STATUS = "35"
+              CLOSE ADJUSTMENT-REJECTS-FILE
+              OPEN OUTPUT ADJUSTMENT-REJECTS-FILE
+              CLOSE ADJUSTMENT-REJECTS-FILE
+              OPEN EXTEND ADJUSTMENT-REJECTS-FILE
+           END-IF
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "35"
+              CLOSE CHECKPOINT-FILE
+              OPEN OUTPUT CHECKPOINT-FILE
+              CLOSE CHECKPOINT-FILE
+              OPEN I-O CHECKPOINT-FILE
+           END-IF
+           PERFORM 0107-READ-RESTART-PARM
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-STATUS NOT = "00"
+              MOVE "Y" TO WS-EOF-TRANSACTION
+           END-IF
+           IF WS-RESTART-REQUESTED = "Y"
+              PERFORM 0120-RESTART-FROM-CHECKPOINT
+           ELSE
+              PERFORM 0110-READ-COUNTER-STATE
+           END-IF
+           OPEN OUTPUT RUN-REPORT-FILE
+           PERFORM 0130-WRITE-REPORT-HEADER
+           IF WS-EOF-TRANSACTION NOT = "Y"
+              PERFORM 1100-READ-TRANSACTION
+           END-IF.
+
+       0130-WRITE-REPORT-HEADER.
+           MOVE WS-RUN-ID TO WS-RPT-HDR-RUN-ID
+           MOVE WS-CURRENT-DATE TO WS-RPT-HDR-DATE
+           WRITE RUN-REPORT-LINE FROM WS-RPT-HEADER-1
+           WRITE RUN-REPORT-LINE FROM WS-RPT-HEADER-2.
+
+       0107-READ-RESTART-PARM.
+           OPEN INPUT RESTART-PARM-FILE
+           IF WS-RESTART-PARM-STATUS = "00"
+              READ RESTART-PARM-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE RESTART-RUN-ID TO WS-RUN-ID
+                      MOVE RESTART-REQUESTED TO WS-RESTART-REQUESTED
+              END-READ
+              CLOSE RESTART-PARM-FILE
+           END-IF.
+
+       0105-READ-THRESHOLDS.
+           OPEN INPUT THRESHOLD-PARM-FILE
+           IF WS-THRESHOLD-PARM-STATUS = "00"
+              READ THRESHOLD-PARM-FILE
+                  AT END
+                      CONTINUE
+                  NOT AT END
+                      MOVE PARM-OVERFLOW-LIMIT TO WS-OVERFLOW-LIMIT
+                      MOVE PARM-RESET-TRIGGER TO WS-RESET-TRIGGER
+                      MOVE PARM-DECREMENT-AMOUNT TO WS-DECREMENT-AMOUNT
+                      MOVE PARM-INCREMENT-AMOUNT TO WS-INCREMENT-AMOUNT
+                      IF PARM-CHECKPOINT-INTERVAL NOT = 0
+                         MOVE PARM-CHECKPOINT-INTERVAL
+                             TO WS-CHECKPOINT-INTERVAL
+                      END-IF
+              END-READ
+              CLOSE THRESHOLD-PARM-FILE
+           END-IF.
+
+       0120-RESTART-FROM-CHECKPOINT.
+           MOVE WS-RUN-ID TO CHKPT-RUN-ID
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   PERFORM 0110-READ-COUNTER-STATE
+               NOT INVALID KEY
+                   MOVE CHKPT-AREA-1 TO WS-AREA-1
+                   MOVE CHKPT-AREA-1-GENERATION TO WS-AREA-1-GENERATION
+                   MOVE CHKPT-AREA-2 TO WS-AREA-2
+                   MOVE CHKPT-OVERFLOW-FLAG TO WS-OVERFLOW-FLAG
+                   MOVE CHKPT-OVERFLOW-TRIP-COUNT
+                       TO WS-OVERFLOW-TRIP-COUNT
+                   MOVE CHKPT-INPUT-POSITION TO WS-TRANSACTION-COUNT
+                   IF WS-EOF-TRANSACTION NOT = "Y"
+                      PERFORM WITH TEST AFTER
+                          VARYING WS-SKIP-COUNT FROM 1 BY 1
+                          UNTIL WS-SKIP-COUNT >= CHKPT-INPUT-POSITION
+                              OR WS-EOF-TRANSACTION = "Y"
+                          READ TRANSACTION-FILE
+                              AT END
+                                  MOVE "Y" TO WS-EOF-TRANSACTION
+                          END-READ
+                      END-PERFORM
+                   END-IF
+           END-READ.
+
+       0110-READ-COUNTER-STATE.
+           MOVE WS-COUNTER-ID TO CNTR-COUNTER-ID
+           READ COUNTER-STATE-FILE
+               INVALID KEY
+                   MOVE 0 TO WS-AREA-1
+                   MOVE 0 TO WS-AREA-1-GENERATION
+                   MOVE 0 TO WS-AREA-2
+                   MOVE 0 TO WS-OVERFLOW-FLAG
+               NOT INVALID KEY
+                   MOVE CNTR-AREA-1 TO WS-AREA-1
+                   MOVE CNTR-AREA-1-GENERATION TO WS-AREA-1-GENERATION
+                   MOVE CNTR-AREA-2 TO WS-AREA-2
+                   MOVE CNTR-OVERFLOW-FLAG TO WS-OVERFLOW-FLAG
+           END-READ.
+
+       1000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TRANSACTION-COUNT
+           MOVE WS-OVERFLOW-TRIP-COUNT TO WS-PRIOR-TRIP-COUNT
+           PERFORM 2000-APPLY-COUNTER-RULES
+           IF WS-OVERFLOW-TRIP-COUNT > WS-PRIOR-TRIP-COUNT
+              MOVE 1 TO WS-TRAN-OVFL-FLAG
+           ELSE
+              MOVE 0 TO WS-TRAN-OVFL-FLAG
+           END-IF
+           PERFORM 1150-WRITE-REPORT-DETAIL
+           IF FUNCTION MOD(WS-TRANSACTION-COUNT WS-CHECKPOINT-INTERVAL)
+                 = 0
+              PERFORM 1200-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 1100-READ-TRANSACTION.
+
+       1150-WRITE-REPORT-DETAIL.
+           MOVE TRAN-ID TO WS-RPT-DTL-TRAN-ID
+           MOVE WS-AREA-1 TO WS-RPT-DTL-AREA-1
+           MOVE WS-AREA-2 TO WS-RPT-DTL-AREA-2
+           MOVE WS-TRAN-OVFL-FLAG TO WS-RPT-DTL-OVFL-FLAG
+           MOVE WS-AREA-1-GENERATION TO WS-RPT-DTL-GENERATION
+           WRITE RUN-REPORT-LINE FROM WS-RPT-DETAIL-LINE.
+
+       1200-WRITE-CHECKPOINT.
+           MOVE WS-RUN-ID TO CHKPT-RUN-ID
+           MOVE WS-TRANSACTION-COUNT TO CHKPT-INPUT-POSITION
+           MOVE WS-AREA-1 TO CHKPT-AREA-1
+           MOVE WS-AREA-1-GENERATION TO CHKPT-AREA-1-GENERATION
+           MOVE WS-AREA-2 TO CHKPT-AREA-2
+           MOVE WS-OVERFLOW-FLAG TO CHKPT-OVERFLOW-FLAG
+           MOVE WS-OVERFLOW-TRIP-COUNT TO CHKPT-OVERFLOW-TRIP-COUNT
+           MOVE WS-CURRENT-DATE TO CHKPT-DATE
+           MOVE WS-CURRENT-TIME TO CHKPT-TIME
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+       1100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-TRANSACTION
+           END-READ.
+
+       2000-APPLY-COUNTER-RULES.
+           IF WS-AREA-1 < WS-OVERFLOW-LIMIT THEN
+              ADD 1 TO WS-AREA-1
+              IF WS-AREA-1 > WS-RESET-TRIGGER THEN
+                 PERFORM 2050-RESET-AREA-1
+              ELSE
+                 ADD WS-INCREMENT-AMOUNT TO WS-AREA-2
+              END-IF
+           ELSE
+              MOVE 1 TO WS-OVERFLOW-FLAG
+              PERFORM 2100-WRITE-OVERFLOW-AUDIT
+              ADD 1 TO WS-AREA-1-GENERATION
+              PERFORM 2050-RESET-AREA-1
+           END-IF.
+
+       2050-RESET-AREA-1.
+           MOVE 0 TO WS-AREA-1
+           IF WS-AREA-2 < WS-DECREMENT-AMOUNT
+              PERFORM 2200-REJECT-ADJUSTMENT
+           ELSE
+              SUBTRACT WS-DECREMENT-AMOUNT FROM WS-AREA-2
+           END-IF.
+
+       2100-WRITE-OVERFLOW-AUDIT.
+           MOVE WS-CURRENT-DATE TO OVFL-RUN-DATE
+           MOVE WS-CURRENT-TIME TO OVFL-RUN-TIME
+           MOVE WS-AREA-1 TO OVFL-AREA-1-AT-TRIP
+           MOVE WS-AREA-2 TO OVFL-AREA-2-AT-TRIP
+           WRITE OVERFLOW-AUDIT-RECORD
+           ADD 1 TO WS-OVERFLOW-TRIP-COUNT.
+
+       2200-REJECT-ADJUSTMENT.
+           MOVE WS-CURRENT-DATE TO ADJR-RUN-DATE
+           MOVE WS-CURRENT-TIME TO ADJR-RUN-TIME
+           MOVE WS-AREA-2 TO ADJR-AREA-2-VALUE
+           MOVE WS-DECREMENT-AMOUNT TO ADJR-DECREMENT-AMOUNT
+           MOVE "WOULD DRIVE WS-AREA-2 NEGATIVE" TO ADJR-REASON
+           WRITE ADJUSTMENT-REJECT-RECORD.
+
+       9000-TERMINATE.
+           PERFORM 9050-WRITE-REPORT-FOOTER
+           PERFORM 9100-WRITE-COUNTER-STATE
+           CLOSE COUNTER-STATE-FILE
+           CLOSE OVERFLOW-AUDIT-FILE
+           CLOSE ADJUSTMENT-REJECTS-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE CHECKPOINT-FILE
+           CLOSE RUN-REPORT-FILE.
+
+       9050-WRITE-REPORT-FOOTER.
+           MOVE WS-AREA-1 TO WS-RPT-FTR-AREA-1
+           MOVE WS-AREA-2 TO WS-RPT-FTR-AREA-2
+           MOVE WS-OVERFLOW-TRIP-COUNT TO WS-RPT-FTR-TRIP-COUNT
+           WRITE RUN-REPORT-LINE FROM WS-RPT-FOOTER-1
+           WRITE RUN-REPORT-LINE FROM WS-RPT-FOOTER-2
+           WRITE RUN-REPORT-LINE FROM WS-RPT-FOOTER-3.
+
+       9100-WRITE-COUNTER-STATE.
+           MOVE WS-COUNTER-ID TO CNTR-COUNTER-ID
+           MOVE WS-AREA-1 TO CNTR-AREA-1
+           MOVE WS-AREA-1-GENERATION TO CNTR-AREA-1-GENERATION
+           MOVE WS-AREA-2 TO CNTR-AREA-2
+           MOVE WS-OVERFLOW-FLAG TO CNTR-OVERFLOW-FLAG
+           MOVE WS-CURRENT-DATE TO CNTR-LAST-UPDATE-DATE
+           MOVE WS-CURRENT-TIME TO CNTR-LAST-UPDATE-TIME
+           REWRITE CNTR-STATE-RECORD
+               INVALID KEY
+                   WRITE CNTR-STATE-RECORD
+           END-REWRITE.
